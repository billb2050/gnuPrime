@@ -1,111 +1,1117 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. Primes.
-      * Program: Sieve of Eratosthenes
-      *
-      * On: 08/02/2023
-      * Ported: Bill Blasingim
-      *
-      * A port of the COBOL program PRIMCOB01 by Peter M. Maurer with 
-      * with changes by Juergen Winkelmann that is found on MVS 3.8j 
-      * included in the TK4- package, to GnuCOBOL
-      * 
-      * PRIMCOB01 had a limit of 32767 primes. gnuCobol doesn't have
-      * that limit however I've limited this port to 1,000,000 primes.
-      *
-       Environment Division.
-       Input-Output Section.
-       File-Control.
-       Data Division.
-       File Section.
-
-       Working-Storage Section.
-       77  ws-input   pic x(08) JUSTIFIED RIGHT.
-       77  I PIC 9(8) COMP VALUE 1.
-       77  J PIC 9(8) COMP.
-       77  K PIC 9(8) COMP VALUE 1.
-       77  N PIC 9(8) COMP value 0.
-       77  N-2 PIC 9(8) COMP.
-       77  SQRTN PIC 9(8) COMP.
-       77  PRODUCT PIC 9(8) COMP.
-       01  BLANK-LINE PIC X(160).
+       PROGRAM-ID. PRIMES.
+       AUTHOR. BILL BLASINGIM.
+       INSTALLATION. DATA PROCESSING.
+       DATE-WRITTEN. 08/02/2023.
+       DATE-COMPILED.
+      *
+      *    PROGRAM:  PRIMES - SIEVE OF ERATOSTHENES
+      *
+      *    A PORT OF THE COBOL PROGRAM PRIMCOB01 BY PETER M. MAURER,
+      *    WITH CHANGES BY JUERGEN WINKELMANN, AS FOUND ON MVS 3.8J
+      *    INCLUDED IN THE TK4- PACKAGE, PORTED TO GNUCOBOL.
+      *
+      *    PRIMCOB01 HAD A LIMIT OF 32767 PRIMES.  GNUCOBOL DOESN'T
+      *    HAVE THAT LIMIT, HOWEVER THIS PORT WAS ORIGINALLY LIMITED
+      *    TO 1,000,000 PRIMES.
+      *
+      *    ---------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    ---------------------------------------------------------
+      *    DATE       INIT DESCRIPTION
+      *    2023-08-02 WB   ORIGINAL PORT FROM PRIMCOB01 (MVS 3.8J /
+      *                    TK4-).
+      *    2026-08-09 WB   ADDED PRIMES-OUT SEQUENTIAL FILE SO THE
+      *                    PRIME LISTING IS WRITTEN TO DISK, NOT
+      *                    JUST DISPLAYED.
+      *    2026-08-10 WB   ADDED PARMIN BATCH PARAMETER CARD SO N CAN
+      *                    COME FROM A CARD INSTEAD OF THE CONSOLE,
+      *                    FOR UNATTENDED (JCL) RUNS.
+      *    2026-08-11 WB   ADDED PRIMELOG RUN-HISTORY AUDIT TRAIL --
+      *                    ONE LINE PER EXECUTION WITH TIMESTAMP, N,
+      *                    PRIME COUNT AND ELAPSED TIME.
+      *    2026-08-12 WB   REPLACED THE IN-MEMORY ISPRIME TABLE WITH
+      *                    THE PRIMEDAT INDEXED FILE SO THE SIEVE IS
+      *                    DISK-BACKED.  WORKING STORAGE NO LONGER
+      *                    LIMITS HOW MANY PRIMES CAN BE REQUESTED.
+      *    2026-08-13 WB   REJECT N LESS THAN 3, BOTH INTERACTIVE AND
+      *                    BATCH -- N-2 ARITHMETIC ON A SMALLER N
+      *                    UNDERFLOWED THE UNSIGNED N-2 FIELD.
+      *    2026-08-14 WB   ADDED PRIMESTAT SUMMARY STATISTICS REPORT --
+      *                    TWIN PRIME COUNT, LARGEST GAP AND DENSITY
+      *                    PER 1,000, ALONGSIDE THE PLAIN LISTING.
+      *    2026-08-15 WB   PRIMEDAT IS NOW KEPT ACROSS RUNS AND CARRIES
+      *                    A HIGH-WATER-MARK CONTROL RECORD, SO A
+      *                    REQUEST AT OR BELOW A PRIOR RUN'S N IS
+      *                    ANSWERED FROM THE FILE INSTEAD OF RESIEVING.
+      *    2026-08-16 WB   ADDED A SINGLE-NUMBER LOOKUP MODE -- L)IST
+      *                    OR F)ACTOR, CHOSEN INTERACTIVELY OR VIA
+      *                    PARM-MODE, TO ANSWER IS-N-PRIME AND SHOW
+      *                    ITS FACTORS WHEN IT IS NOT.
+      *    2026-08-17 WB   ADDED THE PRIMECKPT RESTART FILE SO A LARGE
+      *                    SIEVE THAT GETS KILLED PARTWAY THROUGH CAN
+      *                    RESUME AT THE OUTER LOOP'S LAST CANDIDATE
+      *                    INSTEAD OF STARTING THE PASS OVER.
+      *    2026-08-18 WB   ADDED THE TRANIN BATCH TRANSACTION FILE SO
+      *                    ONE JOB STEP CAN PROCESS A LIST OF REQUESTED
+      *                    N VALUES, EACH GETTING ITS OWN LISTING AND
+      *                    STATS REPORT, PLUS A COMBINED TRAILER WITH
+      *                    TOTALS ACROSS THE WHOLE BATCH.
+      *    2026-08-19 WB   REVIEW FIXES -- ONLY CLEAR PRIMECKPT WHEN
+      *                    THIS REQUEST ACTUALLY RESUMED FROM IT (A
+      *                    FRESH SIEVE FOR AN UNRELATED N NO LONGER
+      *                    WIPES OUT SOMEONE ELSE'S PENDING CHECKPOINT);
+      *                    WIDENED THE FACTOR-MODE OUTPUT LINE AND
+      *                    ADDED OVERFLOW DETECTION ON ITS STRING
+      *                    STATEMENTS; ADDED FILE STATUS CHECKING TO
+      *                    PRMOUT AND PRIMESTAT; A BAD PARMIN CARD NOW
+      *                    ENDS THE JOB THROUGH 8000-TERMINATE (SO
+      *                    TRANIN IS CLOSED TOO) AND LOGS A PRIMELOG
+      *                    ROW INSTEAD OF JUST DYING SILENTLY; AND MODE
+      *                    F NOW HAS ITS OWN N >= 1 FLOOR INSTEAD OF
+      *                    SHARING LISTING MODE'S N >= 3 FLOOR, SO 1
+      *                    AND 2 CAN BE ASKED ABOUT DIRECTLY.
+      *    2026-08-20 WB   REVIEW FIXES -- RENAMED THE PRIMESTAT AND
+      *                    PRIMECKPT DD NAMES TO PRIMSTAT AND PRIMCKPT
+      *                    (8 CHARACTERS, LIKE EVERY OTHER FILE) SO
+      *                    THEY WORK AS REAL JCL DD NAMES; 3100-INIT-
+      *                    FLAGS NOW CHECKPOINTS THE INITIAL SIEVE PASS
+      *                    TOO, NOT JUST THE OUTER CROSS-OUT LOOP, SO A
+      *                    KILL DURING THE LONGEST PHASE OF A LARGE-N
+      *                    RUN CAN STILL RESUME; 1980-CLEAR-CHECKPOINT
+      *                    NOW CLEARS A COMPLETED PASS'S OWN LEFTOVER
+      *                    CKPT-N EVEN WHEN IT WAS NOT THE CHECKPOINT
+      *                    RESUMED FROM, RATHER THAN ONLY ON THE RESUME
+      *                    PATH; REMOVED THE VACUOUS N > 99,999,999
+      *                    CHECKS (N CANNOT EXCEED THAT -- IT COMES
+      *                    FROM AN 8-DIGIT FIELD); AND A FACTOR-MODE
+      *                    REQUEST FOR N = 1 NOW ZEROES K BEFORE
+      *                    LOGGING SO PRIMELOG DOESN'T CARRY OVER A
+      *                    STALE PRIME COUNT.
+      *    2026-08-21 WB   REVIEW FIXES -- PRIMELOG NOW CARRIES THE
+      *                    OPERATOR'S USER ID (AUD-USER-ID) SO IT IS
+      *                    ACTUALLY A RECORD OF WHO RAN PRIMES, NOT
+      *                    JUST WHEN AND WHAT; SHORTENED THE PRIMSTAT
+      *                    TITLE LINE SO IT FITS STAT-LABEL WITHOUT
+      *                    TRUNCATION; WIDENED STAT-VALUE TO 9 INTEGER
+      *                    DIGITS SO A TRANIN BATCH TRAILER'S TOTAL N
+      *                    AND TOTAL PRIMES CANNOT OVERFLOW IT; ADDED
+      *                    FILE STATUS CHECKING TO THE PRIMEDAT,
+      *                    PRIMCKPT AND PRIMELOG OPENS SO AN I/O
+      *                    FAILURE THERE IS CAUGHT INSTEAD OF IGNORED;
+      *                    AND A FRESH SIEVE THAT IS ABOUT TO OVERWRITE
+      *                    SOME OTHER, STILL-PENDING PRIMCKPT RECORD
+      *                    NOW SAYS SO ON THE CONSOLE INSTEAD OF
+      *                    DISCARDING IT SILENTLY.
+      *    ---------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRIMES-OUT
+               ASSIGN TO PRMOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRIMES-OUT-STATUS.
+           SELECT OPTIONAL PARM-FILE
+               ASSIGN TO PARMIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT AUDIT-FILE
+               ASSIGN TO PRIMELOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT PRIME-DAT
+               ASSIGN TO PRIMEDAT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PDR-KEY
+               FILE STATUS IS WS-PRIMEDAT-STATUS.
+           SELECT STATS-OUT
+               ASSIGN TO PRIMSTAT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATS-STATUS.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO PRIMCKPT
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CKPT-KEY
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT OPTIONAL TRANS-FILE
+               ASSIGN TO TRANIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRIMES-OUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  PRIMES-OUT-REC.
+           COPY OUTREC.
+       FD  PARM-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  PARM-CARD-REC.
+           COPY PRMCARD.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-REC                   PIC X(89).
+       FD  PRIME-DAT
+           LABEL RECORDS ARE STANDARD.
+       01  PRIME-DAT-REC.
+           COPY PRMDAT.
+       FD  STATS-OUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  STATS-OUT-REC                   PIC X(80).
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-REC.
+           COPY CHKPTREC.
+       FD  TRANS-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  TRANS-REC.
+           COPY TRANREC.
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      *  WS-AUDIT-LINE IS BUILT UP HERE, NOT DIRECTLY IN AUDIT-REC --  *
+      *  A FILE SECTION RECORD IS AN I/O BUFFER AND ITS VALUE CLAUSES  *
+      *  ARE NOT INITIALIZED AT RUN START, SO THE FILLERS WOULD STAY   *
+      *  WHATEVER GARBAGE WAS IN MEMORY.  WS-AUDIT-LINE IS MOVED TO    *
+      *  AUDIT-REC WHOLE, RIGHT BEFORE THE WRITE.                      *
+      *****************************************************************
+       01  WS-AUDIT-LINE.
+           COPY AUDREC.
+      *****************************************************************
+      *  WS-STAT-LINE IS THE SAME KIND OF WORKING-STORAGE STAGING     *
+      *  RECORD AS WS-AUDIT-LINE ABOVE, REUSED FOR EACH LINE OF THE   *
+      *  PRIMSTAT SUMMARY STATISTICS REPORT.                         *
+      *****************************************************************
+       01  WS-STAT-LINE.
+           COPY STATREC.
+       77  WS-INPUT                    PIC X(08) JUSTIFIED RIGHT.
+       77  WS-PRIMES-OUT-STATUS        PIC X(02).
+       77  WS-STATS-STATUS             PIC X(02).
+       77  WS-PARM-STATUS              PIC X(02).
+       77  WS-AUDIT-STATUS             PIC X(02).
+       77  WS-PRIMEDAT-STATUS          PIC X(02).
+       77  WS-CKPT-STATUS              PIC X(02).
+       77  WS-CKPT-KEY                 PIC 9(04) COMP VALUE 1.
+       77  WS-CKPT-FOUND-SW            PIC X(01) VALUE 'N'.
+           88  WS-CKPT-FOUND               VALUE 'Y'.
+       77  WS-CKPT-PHASE-SW            PIC X(01) VALUE 'S'.
+           88  WS-CKPT-PHASE-INIT          VALUE 'I'.
+           88  WS-CKPT-PHASE-SIEVE         VALUE 'S'.
+       77  WS-RUN-MODE-SW              PIC X(01) VALUE 'I'.
+           88  WS-BATCH-MODE               VALUE 'B'.
+           88  WS-INTERACTIVE-MODE         VALUE 'I'.
+           88  WS-TRANSACTION-MODE         VALUE 'T'.
+       77  WS-TRANS-STATUS             PIC X(02).
+       77  WS-TRANS-EOF-SW             PIC X(01) VALUE 'N'.
+           88  WS-TRANS-EOF                VALUE 'Y'.
+       77  WS-TRANS-VALID-SW           PIC X(01) VALUE 'Y'.
+           88  WS-TRANS-VALID              VALUE 'Y'.
+       77  WS-TRANS-COUNT              PIC 9(08) COMP VALUE 0.
+       77  WS-TRANS-BAD-COUNT          PIC 9(08) COMP VALUE 0.
+       77  WS-TRANS-TOTAL-N            PIC 9(09) COMP VALUE 0.
+       77  WS-TRANS-TOTAL-PRIMES       PIC 9(09) COMP VALUE 0.
+       77  WS-TRANS-TOTAL-ELAPSED      PIC 9(08)V99 VALUE 0.
+       77  WS-FLAG-SW                  PIC X(01).
+           88  WS-CURRENT-IS-PRIME         VALUE 'Y'.
+           88  WS-CURRENT-NOT-PRIME        VALUE 'N'.
+       77  WS-OP-MODE-SW                PIC X(01) VALUE 'L'.
+           88  WS-MODE-LISTING              VALUE 'L'.
+           88  WS-MODE-FACTOR               VALUE 'F'.
+       77  WS-MODE-INPUT                PIC X(01).
+       77  WS-STR-PTR                   PIC 9(04) COMP.
+       77  WS-PREV-PRIME                PIC 9(08) COMP VALUE 0.
+       77  WS-GAP                       PIC 9(08) COMP.
+       77  WS-MAX-GAP                   PIC 9(08) COMP VALUE 0.
+       77  WS-TWIN-COUNT                PIC 9(08) COMP VALUE 0.
+       77  WS-DENSITY                   PIC 9(05)V999.
+       77  WS-HIGH-N                    PIC 9(08) COMP VALUE 0.
+       77  WS-OPERATOR-ID                PIC X(08).
+       01  WS-RUN-DATE                 PIC 9(08).
+       01  WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+           05  WS-RUN-YYYY             PIC 9(04).
+           05  WS-RUN-MM               PIC 9(02).
+           05  WS-RUN-DD               PIC 9(02).
+       01  WS-START-TIME               PIC 9(08).
+       01  WS-START-TIME-R REDEFINES WS-START-TIME.
+           05  WS-START-HH             PIC 9(02).
+           05  WS-START-MN             PIC 9(02).
+           05  WS-START-SS             PIC 9(02).
+           05  WS-START-HS             PIC 9(02).
+       01  WS-END-TIME                 PIC 9(08).
+       01  WS-END-TIME-R REDEFINES WS-END-TIME.
+           05  WS-END-HH               PIC 9(02).
+           05  WS-END-MN               PIC 9(02).
+           05  WS-END-SS               PIC 9(02).
+           05  WS-END-HS               PIC 9(02).
+       77  WS-START-CS                 PIC 9(08).
+       77  WS-END-CS                   PIC 9(08).
+       77  WS-ELAPSED-CS               PIC 9(08).
+       77  WS-ELAPSED-SEC              PIC 9(06)V99.
+       77  I                           PIC 9(08) COMP VALUE 1.
+       77  J                           PIC 9(08) COMP.
+       77  K                           PIC 9(08) COMP VALUE 1.
+       77  N                           PIC 9(08) COMP VALUE 0.
+       77  N-2                         PIC 9(08) COMP.
+       77  SQRTN                       PIC 9(08) COMP.
+       77  PRODUCT                     PIC 9(08) COMP.
+       01  BLANK-LINE                  PIC X(160) VALUE SPACES.
        01  OUT-INTEGER.
-        02 SHOWIT PIC Z(8) OCCURS 20.
+           05  SHOWIT                  PIC Z(8) OCCURS 20.
        01  OUT REDEFINES OUT-INTEGER.
-        02 OUT-LINE PIC X(160).
-       01  PRIME-FLAGS.
-         02 ISPRIME PIC 9 OCCURS 1000000.
-       01  OutRec.
-         05 out-data          PIC X(120).
-
+           05  OUT-LINE                PIC X(160).
+      *****************************************************************
+      *  FACTORIZATION WORKING STORAGE (MODE F) -- TRIAL DIVISION     *
+      *  FROM 2 UPWARD, STRIPPING REPEATED FACTORS AS THEY ARE FOUND. *
+      *  32 SLOTS COVER EVERY N UP TO 99,999,999 (2 TO THE 26TH IS    *
+      *  THE MOST FACTORS A NUMBER THAT SIZE CAN HAVE).                *
+      *****************************************************************
+       77  FACT-N                       PIC 9(08) COMP.
+       77  FACT-D                       PIC 9(08) COMP.
+       77  FACT-D2                      PIC 9(08) COMP.
+       77  FACT-QUOT                    PIC 9(08) COMP.
+       77  FACT-REM                     PIC 9(08) COMP.
+       77  FACT-COUNT                   PIC 9(08) COMP.
+       77  FACT-LAST                    PIC 9(08) COMP.
+       77  FACT-IDX                     PIC 9(08) COMP.
+       01  FACT-INTEGER.
+           05  FACT-SHOWIT              PIC Z(8) OCCURS 32.
+       77  WS-N-DISPLAY                 PIC Z(8).
+      *****************************************************************
+      *  WS-FACT-LINE IS A WORKING-STORAGE BUFFER SEPARATE FROM       *
+      *  OUT-LINE (WHICH REDEFINES THE 160-BYTE, 20-WIDE SHOWIT       *
+      *  TABLE THE PRIME LISTING USES) BECAUSE A FULLY-REPEATED-      *
+      *  FACTOR N (E.G. 2 TO THE 26TH) CAN NEED UP TO 32 8-BYTE       *
+      *  FACTOR FIELDS PLUS " X " SEPARATORS -- WIDER THAN A          *
+      *  160-BYTE LISTING LINE.  OUT-DATA OF PRIMES-OUT-REC IS        *
+      *  SIZED TO MATCH (SEE OUTREC).                                 *
+      *****************************************************************
+       01  WS-FACT-LINE                 PIC X(360) VALUE SPACES.
+       77  WS-FACT-OVERFLOW-SW          PIC X(01) VALUE 'N'.
+           88  WS-FACT-OVERFLOW             VALUE 'Y'.
        PROCEDURE DIVISION.
-
-       MAIN-PART.
-       Ask.
-           DISPLAY "How many primes? " WITH NO ADVANCING.
-           Accept ws-input from console.
-           INSPECT WS-INPUT   
-             REPLACING ALL SPACES BY ZEROS.
-           if ws-input not NUMERIC THEN
-             GO TO Ask.    
-           Move ws-input to N.
-           IF N>1000000 THEN
-              DISPLAY "No greater than 1,000,000 please"
-              GO TO ASK.
-           SUBTRACT 2 FROM N GIVING N-2.
-
-           PERFORM NEXT-SQUARE UNTIL SQRTN GREATER N.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 1600-OPEN-TRANSACTION-FILE THRU 1600-EXIT.
+           IF WS-TRANSACTION-MODE
+               PERFORM 1650-PROCESS-TRANSACTIONS THRU 1650-EXIT
+           ELSE
+               PERFORM 1500-READ-PARM-CARD THRU 1500-EXIT
+               IF WS-INTERACTIVE-MODE
+                   PERFORM 1950-ASK-MODE THRU 1950-EXIT
+                   PERFORM 2000-ASK-N THRU 2000-EXIT
+               END-IF
+               PERFORM 0100-PROCESS-REQUEST THRU 0100-EXIT
+               PERFORM 7000-WRITE-AUDIT-LOG THRU 7000-EXIT
+           END-IF.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           STOP RUN.
+      *
+      *****************************************************************
+      *  0050-RESET-COUNTERS - CLEAR THE PER-REQUEST ACCUMULATORS AND  *
+      *  RESTART THE ELAPSED-TIME CLOCK BEFORE PROCESSING ONE REQUEST. *
+      *  A SINGLE-REQUEST RUN ONLY PASSES THROUGH HERE ONCE; A         *
+      *  TRANSACTION-MODE RUN (SEE 1650) PASSES THROUGH ONCE PER LINE  *
+      *  OF TRANIN SO ONE REQUEST'S COUNTS DO NOT BLEED INTO THE NEXT. *
+      *****************************************************************
+       0050-RESET-COUNTERS.
+           MOVE 1 TO K.
+           MOVE 0 TO WS-MAX-GAP.
+           MOVE 0 TO WS-TWIN-COUNT.
+           ACCEPT WS-START-TIME FROM TIME.
+       0050-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *  0100-PROCESS-REQUEST - HANDLE ONE REQUESTED N (OR, IN MODE F, *
+      *  ONE NUMBER TO FACTOR) FROM WHEREVER IT CAME -- THE CONSOLE,   *
+      *  A PARMIN CARD, OR ONE LINE OF A TRANIN TRANSACTION FILE.      *
+      *****************************************************************
+       0100-PROCESS-REQUEST.
+           PERFORM 0050-RESET-COUNTERS THRU 0050-EXIT.
+           IF WS-MODE-FACTOR
+               PERFORM 6000-FACTOR-NUMBER THRU 6000-EXIT
+           ELSE
+               SUBTRACT 2 FROM N GIVING N-2
+               PERFORM 1900-READ-HIGH-WATER THRU 1900-EXIT
+               IF N > WS-HIGH-N
+                   PERFORM 1970-READ-CHECKPOINT THRU 1970-EXIT
+                   IF WS-CKPT-FOUND AND CKPT-N EQUAL TO N
+                       MOVE CKPT-SQRTN TO SQRTN
+                       MOVE CKPT-I TO I
+                       IF CKPT-PHASE EQUAL TO 'I'
+                           PERFORM 3105-RESUME-INIT-FLAGS THRU 3105-EXIT
+                           MOVE 3 TO I
+                       END-IF
+                   ELSE
+                       IF WS-CKPT-FOUND
+                           DISPLAY "PRIMCKPT CHECKPOINT FOR N = " CKPT-N
+                               " DISCARDED, FRESH SIEVE FOR N = " N
+                       END-IF
+                       PERFORM 3000-BUILD-SQRTN THRU 3000-EXIT
+                       PERFORM 3100-INIT-FLAGS THRU 3100-EXIT
+                       MOVE 3 TO I
+                   END-IF
+                   PERFORM 3200-SIEVE THRU 3200-EXIT
+                   PERFORM 3950-UPDATE-HIGH-WATER THRU 3950-EXIT
+                   IF CKPT-N EQUAL TO N
+                       PERFORM 1980-CLEAR-CHECKPOINT THRU 1980-EXIT
+                   END-IF
+               END-IF
+               PERFORM 4000-PRINT-PRIMES THRU 4000-EXIT
+               PERFORM 5000-WRITE-STATS-REPORT THRU 5000-EXIT
+           END-IF.
+       0100-EXIT.
+           EXIT.
+      *
+       1000-INITIALIZE.
+           OPEN OUTPUT PRIMES-OUT.
+           IF WS-PRIMES-OUT-STATUS NOT = "00"
+               DISPLAY "PRMOUT OPEN FAILED, STATUS = "
+                   WS-PRIMES-OUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           OPEN OUTPUT STATS-OUT.
+           IF WS-STATS-STATUS NOT = "00"
+               DISPLAY "PRIMSTAT OPEN FAILED, STATUS = "
+                   WS-STATS-STATUS
+               CLOSE PRIMES-OUT
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           OPEN I-O PRIME-DAT.
+           IF WS-PRIMEDAT-STATUS = "35"
+               OPEN OUTPUT PRIME-DAT
+               CLOSE PRIME-DAT
+               OPEN I-O PRIME-DAT
+           END-IF.
+           IF WS-PRIMEDAT-STATUS NOT = "00"
+               DISPLAY "PRIMEDAT OPEN FAILED, STATUS = "
+                   WS-PRIMEDAT-STATUS
+               CLOSE PRIMES-OUT
+               CLOSE STATS-OUT
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           OPEN I-O CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "PRIMCKPT OPEN FAILED, STATUS = "
+                   WS-CKPT-STATUS
+               CLOSE PRIMES-OUT
+               CLOSE STATS-OUT
+               CLOSE PRIME-DAT
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           DISPLAY "USER" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT-VALUE.
+           MOVE 1 TO I.
+           MOVE 1 TO K.
+       1000-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *  1600-OPEN-TRANSACTION-FILE - LOOK FOR A TRANIN BATCH          *
+      *  TRANSACTION FILE.  IF IT OPENS AND HAS AT LEAST ONE RECORD,   *
+      *  THE WHOLE RUN IS TRANSACTION MODE AND 1650 DRIVES IT LINE BY  *
+      *  LINE INSTEAD OF PARMIN OR THE CONSOLE.  IF IT IS ABSENT OR    *
+      *  EMPTY THE RUN FALLS BACK TO THE EXISTING PARMIN/INTERACTIVE   *
+      *  PATH, THE SAME WAY 1500 ALREADY FALLS BACK TO THE CONSOLE.    *
+      *****************************************************************
+       1600-OPEN-TRANSACTION-FILE.
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-STATUS NOT = "00" AND NOT = "05"
+               DISPLAY "TRANIN OPEN FAILED, STATUS = " WS-TRANS-STATUS
+               GO TO 1600-EXIT.
+           PERFORM 1660-READ-TRANSACTION THRU 1660-EXIT.
+           IF NOT WS-TRANS-EOF
+               SET WS-TRANSACTION-MODE TO TRUE.
+       1600-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *  1650-PROCESS-TRANSACTIONS - DRIVE ONE PRIMES REQUEST PER LINE *
+      *  OF TRANIN.  1600 ABOVE HAS ALREADY READ THE FIRST RECORD; THE *
+      *  LOOP HANDLES IT AND EVERY RECORD AFTER IT, THEN WRITES THE    *
+      *  COMBINED TRAILER ONCE THE FILE IS EXHAUSTED.                  *
+      *****************************************************************
+       1650-PROCESS-TRANSACTIONS.
+           PERFORM 1670-HANDLE-ONE-TRANSACTION THRU 1670-EXIT
+               UNTIL WS-TRANS-EOF.
+           PERFORM 7500-WRITE-TRANSACTION-TRAILER THRU 7500-EXIT.
+       1650-EXIT.
+           EXIT.
+      *
+       1660-READ-TRANSACTION.
+           READ TRANS-FILE
+               AT END
+                   SET WS-TRANS-EOF TO TRUE
+           END-READ.
+       1660-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *  1670-HANDLE-ONE-TRANSACTION - VALIDATE THE CURRENT TRANIN     *
+      *  LINE, PROCESS IT IF GOOD, LOG IT, ROLL ITS TOTALS INTO THE    *
+      *  BATCH ACCUMULATORS, AND READ THE NEXT LINE.  A BAD LINE IS    *
+      *  SKIPPED AND COUNTED RATHER THAN ENDING THE WHOLE BATCH, SO    *
+      *  ONE TYPO IN A LONG TRANIN DOES NOT COST EVERY OTHER REQUEST.  *
+      *****************************************************************
+       1670-HANDLE-ONE-TRANSACTION.
+           PERFORM 1680-VALIDATE-TRANSACTION THRU 1680-EXIT.
+           IF WS-TRANS-VALID
+               PERFORM 0100-PROCESS-REQUEST THRU 0100-EXIT
+               PERFORM 7000-WRITE-AUDIT-LOG THRU 7000-EXIT
+               ADD 1 TO WS-TRANS-COUNT
+               ADD N TO WS-TRANS-TOTAL-N
+               ADD WS-ELAPSED-SEC TO WS-TRANS-TOTAL-ELAPSED
+               IF WS-MODE-LISTING
+                   ADD K TO WS-TRANS-TOTAL-PRIMES
+               END-IF
+           ELSE
+               ADD 1 TO WS-TRANS-BAD-COUNT
+           END-IF.
+           PERFORM 1660-READ-TRANSACTION THRU 1660-EXIT.
+       1670-EXIT.
+           EXIT.
+      *
+       1680-VALIDATE-TRANSACTION.
+           MOVE 'Y' TO WS-TRANS-VALID-SW.
+           IF TRAN-MODE EQUAL TO 'F'
+               SET WS-MODE-FACTOR TO TRUE
+           ELSE
+               SET WS-MODE-LISTING TO TRUE.
+           INSPECT TRAN-N REPLACING ALL SPACES BY ZEROS.
+           IF TRAN-N NOT NUMERIC
+               DISPLAY "TRANIN RECORD NOT NUMERIC - SKIPPED: " TRAN-N
+               MOVE 'N' TO WS-TRANS-VALID-SW
+               GO TO 1680-EXIT.
+           MOVE TRAN-N TO N.
+           IF WS-MODE-FACTOR
+               IF N < 1
+                   DISPLAY "TRANIN N MUST BE AT LEAST 1 - SKIPPED"
+                   MOVE 'N' TO WS-TRANS-VALID-SW
+                   GO TO 1680-EXIT
+               END-IF
+           ELSE
+               IF N < 3
+                   DISPLAY "TRANIN N MUST BE AT LEAST 3 - SKIPPED"
+                   MOVE 'N' TO WS-TRANS-VALID-SW
+                   GO TO 1680-EXIT
+               END-IF
+           END-IF.
+       1680-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *  1500-READ-PARM-CARD - LOOK FOR A PARMIN CARD.  IF ONE IS     *
+      *  PRESENT AND VALID THE RUN IS BATCH AND N COMES FROM IT; IF   *
+      *  PARMIN IS ABSENT OR EMPTY THE RUN STAYS INTERACTIVE AND      *
+      *  2000-ASK-N WILL PROMPT THE CONSOLE AS BEFORE.  A CARD THAT   *
+      *  IS PRESENT BUT BAD ENDS THE JOB RATHER THAN HANGING A BATCH  *
+      *  STEP ON A PROMPT NOBODY IS THERE TO ANSWER -- VIA 1590 SO    *
+      *  THE END IS LOGGED AND EVERY OPEN FILE IS CLOSED THE SAME WAY *
+      *  A NORMAL END OF JOB IS.  MODE F HAS ITS OWN, LOWER FLOOR     *
+      *  THAN LISTING MODE, SO PARM-MODE IS DECIDED BEFORE N IS       *
+      *  RANGE-CHECKED.                                                *
+      *****************************************************************
+       1500-READ-PARM-CARD.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS NOT = "00" AND NOT = "05"
+               DISPLAY "PARMIN OPEN FAILED, STATUS = " WS-PARM-STATUS
+               GO TO 1500-EXIT.
+           READ PARM-FILE
+               AT END
+                   GO TO 1500-CLOSE-PARM
+           END-READ.
+           SET WS-BATCH-MODE TO TRUE.
+           IF PARM-MODE EQUAL TO 'F'
+               SET WS-MODE-FACTOR TO TRUE
+           ELSE
+               SET WS-MODE-LISTING TO TRUE.
+           INSPECT PARM-N REPLACING ALL SPACES BY ZEROS.
+           IF PARM-N NOT NUMERIC
+               DISPLAY "PARMIN N IS NOT NUMERIC - JOB ENDED"
+               CLOSE PARM-FILE
+               PERFORM 1590-ABORT-PARM-CARD THRU 1590-EXIT.
+           MOVE PARM-N TO N.
+           IF WS-MODE-FACTOR
+               IF N < 1
+                   DISPLAY "PARMIN N MUST BE AT LEAST 1 - JOB ENDED"
+                   CLOSE PARM-FILE
+                   PERFORM 1590-ABORT-PARM-CARD THRU 1590-EXIT
+               END-IF
+           ELSE
+               IF N < 3
+                   DISPLAY "PARMIN N MUST BE AT LEAST 3 - JOB ENDED"
+                   CLOSE PARM-FILE
+                   PERFORM 1590-ABORT-PARM-CARD THRU 1590-EXIT
+               END-IF
+           END-IF.
+       1500-CLOSE-PARM.
+           CLOSE PARM-FILE.
+       1500-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *  1590-ABORT-PARM-CARD - A PARMIN CARD THAT FAILS VALIDATION    *
+      *  STILL GETS ITS OWN PRIMELOG ROW -- A REJECTED BATCH SUBMISSION*
+      *  IS EXACTLY THE KIND OF INVOCATION AN OPERATOR MOST WANTS TO   *
+      *  SEE IN THE AUDIT TRAIL -- AND THEN ENDS THE JOB THROUGH THE   *
+      *  SAME 8000-TERMINATE A GOOD CARD'S RUN USES, SO EVERY FILE     *
+      *  THIS RUN OPENED GETS CLOSED.                                  *
+      *****************************************************************
+       1590-ABORT-PARM-CARD.
+           MOVE 0 TO K.
+           ACCEPT WS-START-TIME FROM TIME.
+           PERFORM 7000-WRITE-AUDIT-LOG THRU 7000-EXIT.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+       1590-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *  1900-READ-HIGH-WATER - PRIMEDAT'S KEY-ZERO CONTROL RECORD    *
+      *  HOLDS THE HIGHEST N ANY PAST RUN HAS FULLY SIEVED.  A        *
+      *  REQUEST AT OR BELOW THAT MARK IS ALREADY ON FILE AND NEEDS   *
+      *  NO SIEVING AT ALL -- 4000-PRINT-PRIMES JUST READS IT BACK.   *
+      *****************************************************************
+       1900-READ-HIGH-WATER.
+           MOVE 0 TO PDR-KEY.
+           READ PRIME-DAT
+               INVALID KEY
+                   MOVE 0 TO WS-HIGH-N
+               NOT INVALID KEY
+                   MOVE PDR-HIGH-N TO WS-HIGH-N
+           END-READ.
+       1900-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *  1970-READ-CHECKPOINT - LOOK AT PRIMCKPT'S SINGLE RECORD FOR  *
+      *  A SIEVE PASS LEFT IN PROGRESS BY AN EARLIER RUN THAT DID NOT  *
+      *  FINISH.  CKPT-N OF ZERO (OR NO RECORD AT ALL) MEANS THERE IS  *
+      *  NOTHING TO RESUME.                                            *
+      *****************************************************************
+       1970-READ-CHECKPOINT.
+           MOVE 1 TO WS-CKPT-KEY.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-CKPT-FOUND-SW
+               NOT INVALID KEY
+                   IF CKPT-N EQUAL TO ZERO
+                       MOVE 'N' TO WS-CKPT-FOUND-SW
+                   ELSE
+                       MOVE 'Y' TO WS-CKPT-FOUND-SW
+                   END-IF
+           END-READ.
+       1970-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *  1980-CLEAR-CHECKPOINT - CALLED ONLY WHEN THIS REQUEST'S OWN   *
+      *  SIEVE (FRESH OR RESUMED) IS THE PASS PRIMCKPT IS CURRENTLY    *
+      *  TRACKING -- CKPT-N EQUAL TO THE N JUST COMPLETED (SEE 0100).  *
+      *  3960-WRITE-CHECKPOINT KEEPS CKPT-N IN STEP WITH WHATEVER N IS *
+      *  CURRENTLY SIEVING, SO THAT TEST IS TRUE BOTH FOR AN           *
+      *  UNINTERRUPTED FRESH SIEVE (CLEARING ITS OWN NOW-STALE         *
+      *  PROGRESS MARKER) AND FOR ONE THAT RESUMED FROM A CHECKPOINT   *
+      *  (CLEARING THE CHECKPOINT IT JUST FINISHED).  A REQUEST THAT   *
+      *  NEVER SIEVES AT ALL (ANSWERED FROM THE CACHE) NEVER REACHES   *
+      *  THIS CALL, SO A DIFFERENT, STILL-PENDING CHECKPOINT THAT SUCH *
+      *  A REQUEST DIDN'T TOUCH IS LEFT ALONE.  ZERO OUT CKPT-N RATHER *
+      *  THAN DELETING THE RECORD, THE SAME WAY 3950 ADVANCES          *
+      *  PDR-HIGH-N IN PLACE INSTEAD OF REBUILDING THE FILE.           *
+      *****************************************************************
+       1980-CLEAR-CHECKPOINT.
+           MOVE 1 TO WS-CKPT-KEY.
+           MOVE 0 TO CKPT-N.
+           MOVE 0 TO CKPT-I.
+           MOVE 0 TO CKPT-SQRTN.
+           REWRITE CHECKPOINT-REC
+               INVALID KEY
+                   CONTINUE
+           END-REWRITE.
+       1980-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *  1950-ASK-MODE - LET AN INTERACTIVE USER CHOOSE BETWEEN THE   *
+      *  ORIGINAL FULL LISTING AND FACTORING A SINGLE NUMBER.  BATCH  *
+      *  RUNS PICK THE MODE FROM PARM-MODE INSTEAD (SEE 1500 ABOVE).  *
+      *****************************************************************
+       1950-ASK-MODE.
+           DISPLAY "(L)IST PRIMES OR (F)ACTOR ONE NUMBER? "
+               WITH NO ADVANCING.
+           ACCEPT WS-MODE-INPUT FROM CONSOLE.
+           IF WS-MODE-INPUT EQUAL TO 'F' OR EQUAL TO 'f'
+               SET WS-MODE-FACTOR TO TRUE
+           ELSE
+               IF WS-MODE-INPUT EQUAL TO 'L' OR EQUAL TO 'l'
+                   SET WS-MODE-LISTING TO TRUE
+               ELSE
+                   GO TO 1950-ASK-MODE.
+       1950-EXIT.
+           EXIT.
+      *
+       2000-ASK-N.
+           IF WS-MODE-FACTOR
+               DISPLAY "WHICH NUMBER? " WITH NO ADVANCING
+           ELSE
+               DISPLAY "HOW MANY PRIMES? " WITH NO ADVANCING
+           END-IF.
+           ACCEPT WS-INPUT FROM CONSOLE.
+           INSPECT WS-INPUT REPLACING ALL SPACES BY ZEROS.
+           IF WS-INPUT NOT NUMERIC
+               GO TO 2000-ASK-N.
+           MOVE WS-INPUT TO N.
+           IF WS-MODE-FACTOR
+               IF N < 1
+                   DISPLAY "PLEASE ENTER AT LEAST 1"
+                   GO TO 2000-ASK-N
+               END-IF
+           ELSE
+               IF N < 3
+                   DISPLAY "PLEASE ENTER AT LEAST 3"
+                   GO TO 2000-ASK-N
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *
+       3000-BUILD-SQRTN.
+           PERFORM 3010-NEXT-SQUARE THRU 3010-EXIT
+               UNTIL SQRTN GREATER N.
            MOVE I TO SQRTN.
-
-           MOVE 3 TO I.
-           PERFORM INIT-1 UNTIL I GREATER N.
-
+       3000-EXIT.
+           EXIT.
+      *
+       3010-NEXT-SQUARE.
+           ADD 1 TO I.
+           MULTIPLY I BY I GIVING SQRTN.
+       3010-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *  3100-INIT-FLAGS - FLAG EVERY ODD CANDIDATE 3 THRU N AS PRIME  *
+      *  BEFORE THE OUTER SIEVE LOOP CROSSES OUT THE COMPOSITES.  ON A *
+      *  LARGE N THIS PASS IS ITSELF LONG ENOUGH TO NEED A RESTART     *
+      *  POINT, SO 3110-INIT-ONE CHECKPOINTS IT THE SAME WAY 3210-     *
+      *  CHECK-NUMBER CHECKPOINTS THE SIEVE LOOP BELOW.  A RUN THAT    *
+      *  RESUMES PARTWAY THROUGH THIS PASS COMES BACK VIA 3105 RATHER  *
+      *  THAN HERE, SINCE I MUST NOT BE RESET TO 3.                    *
+      *****************************************************************
+       3100-INIT-FLAGS.
            MOVE 3 TO I.
-           PERFORM CHECK-NUMBER UNTIL I GREATER SQRTN OR EQUAL SQRTN.
-
+           SET WS-CKPT-PHASE-INIT TO TRUE.
+           PERFORM 3110-INIT-ONE THRU 3110-EXIT UNTIL I GREATER N.
+           SET WS-CKPT-PHASE-SIEVE TO TRUE.
+       3100-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *  3105-RESUME-INIT-FLAGS - SAME LOOP AS 3100 ABOVE, FOR A RUN   *
+      *  THAT IS PICKING THE FLAG-SETTING PASS BACK UP AT A CHECK-     *
+      *  POINTED I (SEE 0100) INSTEAD OF STARTING IT AT I EQUAL 3.     *
+      *****************************************************************
+       3105-RESUME-INIT-FLAGS.
+           SET WS-CKPT-PHASE-INIT TO TRUE.
+           PERFORM 3110-INIT-ONE THRU 3110-EXIT UNTIL I GREATER N.
+           SET WS-CKPT-PHASE-SIEVE TO TRUE.
+       3105-EXIT.
+           EXIT.
+      *
+       3110-INIT-ONE.
+           MOVE I TO PDR-KEY.
+           MOVE 'Y' TO PDR-FLAG.
+           WRITE PRIME-DAT-REC
+               INVALID KEY
+                   REWRITE PRIME-DAT-REC
+           END-WRITE.
+           ADD 2 TO I.
+           PERFORM 3960-WRITE-CHECKPOINT THRU 3960-EXIT.
+       3110-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *  3200-SIEVE - I ARRIVES HERE ALREADY SET, EITHER TO 3 FOR A   *
+      *  FRESH PASS OR TO A CHECKPOINTED VALUE WHEN 0000-MAINLINE IS  *
+      *  RESUMING A PASS AN EARLIER RUN LEFT UNFINISHED (SEE 1970).   *
+      *****************************************************************
+       3200-SIEVE.
+           PERFORM 3210-CHECK-NUMBER THRU 3210-EXIT
+               UNTIL I GREATER SQRTN OR EQUAL SQRTN.
+       3200-EXIT.
+           EXIT.
+      *
+       3210-CHECK-NUMBER.
+           PERFORM 3900-READ-FLAG THRU 3900-EXIT.
+           PERFORM 3220-ADVANCE THRU 3220-EXIT
+               UNTIL I GREATER THAN SQRTN
+                  OR EQUAL TO SQRTN
+                  OR WS-CURRENT-IS-PRIME.
+           IF WS-CURRENT-IS-PRIME
+               ADD I I GIVING J.
+           MULTIPLY I BY I GIVING PRODUCT.
+           PERFORM 3230-CROSS-OUT THRU 3230-EXIT
+               UNTIL PRODUCT GREATER THAN N.
+           ADD 2 TO I.
+           PERFORM 3960-WRITE-CHECKPOINT THRU 3960-EXIT.
+       3210-EXIT.
+           EXIT.
+      *
+       3220-ADVANCE.
+           ADD 2 TO I.
+           PERFORM 3900-READ-FLAG THRU 3900-EXIT.
+       3220-EXIT.
+           EXIT.
+      *
+       3230-CROSS-OUT.
+           MOVE PRODUCT TO PDR-KEY.
+           READ PRIME-DAT
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'N' TO PDR-FLAG
+                   REWRITE PRIME-DAT-REC
+           END-READ.
+           ADD J TO PRODUCT.
+       3230-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *  3900-READ-FLAG - LOOK UP THE PRIMEDAT RECORD FOR CANDIDATE I  *
+      *  AND LOAD ITS FLAG INTO WS-FLAG-SW, SO THE SIEVE LOOPS ABOVE  *
+      *  CAN TEST WS-CURRENT-IS-PRIME THE WAY THEY USED TO TEST       *
+      *  ISPRIME (I) DIRECTLY.  A MISSING KEY (NOT YET SIEVED, OR     *
+      *  EVEN) READS AS NOT PRIME.                                    *
+      *****************************************************************
+       3900-READ-FLAG.
+           MOVE I TO PDR-KEY.
+           READ PRIME-DAT
+               INVALID KEY
+                   MOVE 'N' TO WS-FLAG-SW
+               NOT INVALID KEY
+                   MOVE PDR-FLAG TO WS-FLAG-SW
+           END-READ.
+       3900-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *  3950-UPDATE-HIGH-WATER - AFTER A FRESH SIEVE, ADVANCE THE    *
+      *  PRIMEDAT KEY-ZERO CONTROL RECORD TO THE N JUST SIEVED SO A   *
+      *  LATER REQUEST AT OR BELOW IT CAN SKIP SIEVING ENTIRELY.      *
+      *****************************************************************
+       3950-UPDATE-HIGH-WATER.
+           MOVE 0 TO PDR-KEY.
+           MOVE N TO PDR-HIGH-N.
+           MOVE 'N' TO PDR-FLAG.
+           WRITE PRIME-DAT-REC
+               INVALID KEY
+                   REWRITE PRIME-DAT-REC
+           END-WRITE.
+       3950-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *  3960-WRITE-CHECKPOINT - RECORD HOW FAR THE CURRENT PASS HAS   *
+      *  GOTTEN AFTER EACH CANDIDATE, SO A RUN KILLED PARTWAY THROUGH  *
+      *  A LARGE N CAN PICK UP AT THE NEXT CANDIDATE INSTEAD OF        *
+      *  RESTARTING FROM I EQUAL 3.  CALLED FROM BOTH 3110-INIT-ONE    *
+      *  (FLAG-SETTING PASS) AND 3210-CHECK-NUMBER (CROSS-OUT PASS);   *
+      *  WS-CKPT-PHASE-SW SAYS WHICH ONE I IS CURRENTLY THE NEXT       *
+      *  CANDIDATE FOR, SO 0100-PROCESS-REQUEST KNOWS WHICH LOOP TO    *
+      *  RESUME ON A RESTART (SEE 1970/3105).                          *
+      *****************************************************************
+       3960-WRITE-CHECKPOINT.
+           MOVE 1 TO WS-CKPT-KEY.
+           MOVE N TO CKPT-N.
+           MOVE I TO CKPT-I.
+           MOVE SQRTN TO CKPT-SQRTN.
+           MOVE WS-CKPT-PHASE-SW TO CKPT-PHASE.
+           WRITE CHECKPOINT-REC
+               INVALID KEY
+                   REWRITE CHECKPOINT-REC
+           END-WRITE.
+       3960-EXIT.
+           EXIT.
+      *
+       4000-PRINT-PRIMES.
+           MOVE BLANK-LINE TO OUT-LINE.
            MOVE 3 TO I.
            MOVE 2 TO J.
+           MOVE 2 TO WS-PREV-PRIME.
            MOVE J TO SHOWIT (K).
-           PERFORM PRINT UNTIL I GREATER N.
-
+           PERFORM 4010-PRINT-ONE THRU 4010-EXIT UNTIL I GREATER N.
            MOVE K TO SHOWIT (1).
            MOVE N TO SHOWIT (2).
            DISPLAY ' '.
-           DISPLAY SHOWIT (1), ' primes up to ', SHOWIT (2), ' found.'.
-           STOP RUN.
-
-       INIT-1.
-           MOVE 1 TO ISPRIME (I).
-           ADD 2 TO I.
-
-       CHECK-NUMBER.
-           PERFORM ADVANCE UNTIL I GREATER THAN SQRTN OR EQUAL TO SQRT
-      -      N OR ISPRIME (I) EQUAL TO 1.
-           IF ISPRIME (I) EQUAL TO 1
-              ADD I I GIVING J
-           MULTIPLY I BY I GIVING PRODUCT
-           PERFORM CROSS-OUT UNTIL PRODUCT GREATER THAN N.
-           ADD 2 TO I.
-
-       ADVANCE.
+           DISPLAY SHOWIT (1) ' PRIMES UP TO ' SHOWIT (2) ' FOUND.'.
+       4000-EXIT.
+           EXIT.
+      *
+       4010-PRINT-ONE.
+           PERFORM 3900-READ-FLAG THRU 3900-EXIT.
+           IF WS-CURRENT-IS-PRIME
+               MOVE I TO SHOWIT (J)
+               ADD 1 TO K
+               ADD 1 TO J
+               SUBTRACT WS-PREV-PRIME FROM I GIVING WS-GAP
+               IF WS-GAP GREATER WS-MAX-GAP
+                   MOVE WS-GAP TO WS-MAX-GAP.
+           IF WS-CURRENT-IS-PRIME AND WS-GAP EQUAL TO 2
+               ADD 1 TO WS-TWIN-COUNT.
+           IF WS-CURRENT-IS-PRIME
+               MOVE I TO WS-PREV-PRIME
+               IF J GREATER 20
+                   PERFORM 4020-FLUSH-LINE THRU 4020-EXIT
+                   MOVE 1 TO J.
+           IF I GREATER N-2 AND J NOT EQUAL 1
+               PERFORM 4020-FLUSH-LINE THRU 4020-EXIT.
            ADD 2 TO I.
+       4010-EXIT.
+           EXIT.
+      *
+       4020-FLUSH-LINE.
+           DISPLAY OUT-LINE.
+           MOVE OUT-LINE TO OUT-DATA OF PRIMES-OUT-REC.
+           WRITE PRIMES-OUT-REC.
+           MOVE BLANK-LINE TO OUT-LINE.
+       4020-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *  5000-WRITE-STATS-REPORT - WRITE THE PRIMSTAT SUMMARY REPORT *
+      *  ALONGSIDE THE PLAIN LISTING.  DENSITY IS PRIMES FOUND PER    *
+      *  1,000 NUMBERS EXAMINED; LARGEST GAP AND TWIN PRIME COUNT ARE *
+      *  ACCUMULATED AS EACH PRIME IS PRINTED IN 4010-PRINT-ONE.      *
+      *****************************************************************
+       5000-WRITE-STATS-REPORT.
+           COMPUTE WS-DENSITY ROUNDED = K * 1000 / N.
+           MOVE "PRIME STATISTICS REPORT" TO STAT-LABEL.
+           MOVE ZERO TO STAT-VALUE.
+           MOVE WS-STAT-LINE TO STATS-OUT-REC.
+           WRITE STATS-OUT-REC.
+           MOVE "PRIMES REQUESTED UP TO" TO STAT-LABEL.
+           MOVE N TO STAT-VALUE.
+           MOVE WS-STAT-LINE TO STATS-OUT-REC.
+           WRITE STATS-OUT-REC.
+           MOVE "PRIME COUNT" TO STAT-LABEL.
+           MOVE K TO STAT-VALUE.
+           MOVE WS-STAT-LINE TO STATS-OUT-REC.
+           WRITE STATS-OUT-REC.
+           MOVE "TWIN PRIME PAIRS" TO STAT-LABEL.
+           MOVE WS-TWIN-COUNT TO STAT-VALUE.
+           MOVE WS-STAT-LINE TO STATS-OUT-REC.
+           WRITE STATS-OUT-REC.
+           MOVE "LARGEST GAP BETWEEN PRIMES" TO STAT-LABEL.
+           MOVE WS-MAX-GAP TO STAT-VALUE.
+           MOVE WS-STAT-LINE TO STATS-OUT-REC.
+           WRITE STATS-OUT-REC.
+           MOVE "DENSITY PER 1,000" TO STAT-LABEL.
+           MOVE WS-DENSITY TO STAT-VALUE.
+           MOVE WS-STAT-LINE TO STATS-OUT-REC.
+           WRITE STATS-OUT-REC.
+       5000-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *  6000-FACTOR-NUMBER - MODE F ALTERNATIVE TO THE FULL LISTING. *
+      *  ANSWERS WHETHER N IS PRIME AND, IF NOT, SHOWS ITS PRIME      *
+      *  FACTORS, BY PLAIN TRIAL DIVISION FROM 2 UPWARD.  THE RESULT  *
+      *  GOES TO PRIMES-OUT LIKE ANY OTHER PRIMES OUTPUT.             *
+      *****************************************************************
+       6000-FACTOR-NUMBER.
+           MOVE SPACES TO WS-FACT-LINE.
+           MOVE 'N' TO WS-FACT-OVERFLOW-SW.
+           MOVE N TO FACT-N.
+           MOVE N TO WS-N-DISPLAY.
+           MOVE 1 TO FACT-COUNT.
+           IF FACT-N LESS THAN 2
+               STRING WS-N-DISPLAY DELIMITED BY SIZE
+                      " IS NEITHER PRIME NOR COMPOSITE."
+                                    DELIMITED BY SIZE
+                   INTO WS-FACT-LINE
+               MOVE 0 TO K
+               GO TO 6000-WRITE-RESULT.
+           MOVE 2 TO FACT-D.
+           MULTIPLY FACT-D BY FACT-D GIVING FACT-D2.
+           DIVIDE FACT-N BY FACT-D GIVING FACT-QUOT REMAINDER FACT-REM.
+           PERFORM 6010-CHECK-DIVISOR THRU 6010-EXIT
+               UNTIL FACT-D2 GREATER FACT-N.
+           IF FACT-N GREATER THAN 1
+               MOVE FACT-N TO FACT-SHOWIT (FACT-COUNT)
+               ADD 1 TO FACT-COUNT.
+           IF FACT-COUNT EQUAL TO 2
+               STRING WS-N-DISPLAY DELIMITED BY SIZE
+                      " IS PRIME."  DELIMITED BY SIZE
+                   INTO WS-FACT-LINE
+           ELSE
+               PERFORM 6030-BUILD-FACTOR-LIST THRU 6030-EXIT.
+           SUBTRACT 1 FROM FACT-COUNT GIVING K.
+       6000-WRITE-RESULT.
+           IF WS-FACT-OVERFLOW
+               DISPLAY "FACTOR LIST TRUNCATED FOR " WS-N-DISPLAY.
+           DISPLAY WS-FACT-LINE.
+           MOVE WS-FACT-LINE TO OUT-DATA OF PRIMES-OUT-REC.
+           WRITE PRIMES-OUT-REC.
+       6000-EXIT.
+           EXIT.
+      *
+       6010-CHECK-DIVISOR.
+           PERFORM 6020-STRIP-FACTOR THRU 6020-EXIT
+               UNTIL FACT-REM NOT EQUAL TO 0.
+           ADD 1 TO FACT-D.
+           MULTIPLY FACT-D BY FACT-D GIVING FACT-D2.
+           DIVIDE FACT-N BY FACT-D GIVING FACT-QUOT REMAINDER FACT-REM.
+       6010-EXIT.
+           EXIT.
+      *
+       6020-STRIP-FACTOR.
+           MOVE FACT-D TO FACT-SHOWIT (FACT-COUNT).
+           ADD 1 TO FACT-COUNT.
+           MOVE FACT-QUOT TO FACT-N.
+           DIVIDE FACT-N BY FACT-D GIVING FACT-QUOT REMAINDER FACT-REM.
+       6020-EXIT.
+           EXIT.
+      *
+       6030-BUILD-FACTOR-LIST.
+           MOVE 1 TO WS-STR-PTR.
+           STRING WS-N-DISPLAY DELIMITED BY SIZE
+                  " = "        DELIMITED BY SIZE
+               INTO WS-FACT-LINE
+               WITH POINTER WS-STR-PTR
+               ON OVERFLOW
+                   SET WS-FACT-OVERFLOW TO TRUE
+           END-STRING.
+           SUBTRACT 1 FROM FACT-COUNT GIVING FACT-LAST.
+           MOVE 1 TO FACT-IDX.
+           PERFORM 6040-APPEND-FACTOR THRU 6040-EXIT
+               UNTIL FACT-IDX GREATER FACT-LAST.
+       6030-EXIT.
+           EXIT.
+      *
+       6040-APPEND-FACTOR.
+           IF FACT-IDX GREATER THAN 1
+               STRING " X "     DELIMITED BY SIZE
+                   INTO WS-FACT-LINE
+                   WITH POINTER WS-STR-PTR
+                   ON OVERFLOW
+                       SET WS-FACT-OVERFLOW TO TRUE
+               END-STRING
+           END-IF.
+           STRING FACT-SHOWIT (FACT-IDX) DELIMITED BY SIZE
+               INTO WS-FACT-LINE
+               WITH POINTER WS-STR-PTR
+               ON OVERFLOW
+                   SET WS-FACT-OVERFLOW TO TRUE
+           END-STRING.
+           ADD 1 TO FACT-IDX.
+       6040-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *  7000-WRITE-AUDIT-LOG - APPEND ONE LINE TO PRIMELOG SO THERE  *
+      *  IS A PERMANENT RECORD OF WHO RAN PRIMES, WHEN, WHAT N WAS    *
+      *  REQUESTED, HOW MANY PRIMES CAME BACK AND HOW LONG IT TOOK.   *
+      *  ELAPSED TIME IGNORES A RUN THAT STRADDLES MIDNIGHT -- FOR A  *
+      *  SINGLE PRIMES STEP THAT IS NOT WORTH THE EXTRA CODE.         *
+      *****************************************************************
+       7000-WRITE-AUDIT-LOG.
+           ACCEPT WS-END-TIME FROM TIME.
+           COMPUTE WS-START-CS = WS-START-HH * 360000
+               + WS-START-MN * 6000 + WS-START-SS * 100 + WS-START-HS.
+           COMPUTE WS-END-CS = WS-END-HH * 360000
+               + WS-END-MN * 6000 + WS-END-SS * 100 + WS-END-HS.
+           IF WS-END-CS < WS-START-CS
+               MOVE ZERO TO WS-ELAPSED-CS
+           ELSE
+               SUBTRACT WS-START-CS FROM WS-END-CS
+                   GIVING WS-ELAPSED-CS
+           END-IF.
+           COMPUTE WS-ELAPSED-SEC = WS-ELAPSED-CS / 100.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "PRIMELOG OPEN FAILED, STATUS = "
+                   WS-AUDIT-STATUS
+               PERFORM 8000-TERMINATE THRU 8000-EXIT
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           STRING WS-RUN-YYYY DELIMITED BY SIZE
+                  "-"         DELIMITED BY SIZE
+                  WS-RUN-MM   DELIMITED BY SIZE
+                  "-"         DELIMITED BY SIZE
+                  WS-RUN-DD   DELIMITED BY SIZE
+                  " "         DELIMITED BY SIZE
+                  WS-START-HH DELIMITED BY SIZE
+                  ":"         DELIMITED BY SIZE
+                  WS-START-MN DELIMITED BY SIZE
+                  ":"         DELIMITED BY SIZE
+                  WS-START-SS DELIMITED BY SIZE
+               INTO AUD-TIMESTAMP.
+           MOVE WS-RUN-MODE-SW TO AUD-MODE.
+           MOVE N TO AUD-N.
+           MOVE K TO AUD-PRIME-COUNT.
+           MOVE WS-ELAPSED-SEC TO AUD-ELAPSED-SECONDS.
+           MOVE WS-OPERATOR-ID TO AUD-USER-ID.
+           MOVE WS-AUDIT-LINE TO AUDIT-REC.
+           WRITE AUDIT-REC.
+           CLOSE AUDIT-FILE.
+       7000-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *  7500-WRITE-TRANSACTION-TRAILER - ONE-TIME SUMMARY BLOCK       *
+      *  WRITTEN TO PRIMSTAT AFTER THE LAST TRANIN LINE, TOTALLING    *
+      *  WHAT THE WHOLE BATCH DID ACROSS ALL ITS INDIVIDUAL REQUESTS.  *
+      *****************************************************************
+       7500-WRITE-TRANSACTION-TRAILER.
+           MOVE "BATCH TRANSACTION TRAILER" TO STAT-LABEL.
+           MOVE ZERO TO STAT-VALUE.
+           MOVE WS-STAT-LINE TO STATS-OUT-REC.
+           WRITE STATS-OUT-REC.
+           MOVE "TRANSACTIONS PROCESSED" TO STAT-LABEL.
+           MOVE WS-TRANS-COUNT TO STAT-VALUE.
+           MOVE WS-STAT-LINE TO STATS-OUT-REC.
+           WRITE STATS-OUT-REC.
+           MOVE "TRANSACTIONS REJECTED" TO STAT-LABEL.
+           MOVE WS-TRANS-BAD-COUNT TO STAT-VALUE.
+           MOVE WS-STAT-LINE TO STATS-OUT-REC.
+           WRITE STATS-OUT-REC.
+           MOVE "TOTAL N REQUESTED" TO STAT-LABEL.
+           MOVE WS-TRANS-TOTAL-N TO STAT-VALUE.
+           MOVE WS-STAT-LINE TO STATS-OUT-REC.
+           WRITE STATS-OUT-REC.
+           MOVE "TOTAL PRIMES FOUND" TO STAT-LABEL.
+           MOVE WS-TRANS-TOTAL-PRIMES TO STAT-VALUE.
+           MOVE WS-STAT-LINE TO STATS-OUT-REC.
+           WRITE STATS-OUT-REC.
+           MOVE "TOTAL ELAPSED SECONDS" TO STAT-LABEL.
+           MOVE WS-TRANS-TOTAL-ELAPSED TO STAT-VALUE.
+           MOVE WS-STAT-LINE TO STATS-OUT-REC.
+           WRITE STATS-OUT-REC.
+       7500-EXIT.
+           EXIT.
+      *
+       8000-TERMINATE.
+           CLOSE PRIMES-OUT.
+           CLOSE STATS-OUT.
+           CLOSE PRIME-DAT.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE TRANS-FILE.
+       8000-EXIT.
+           EXIT.
 
-
-       CROSS-OUT.
-           MOVE 0 TO ISPRIME (PRODUCT).
-           ADD J TO PRODUCT.
-
-       NEXT-SQUARE.
-           ADD 1 TO I.
-           MULTIPLY I BY I GIVING SQRTN.
-
-       PRINT.
-           IF ISPRIME (I) EQUAL TO 1
-              MOVE I TO SHOWIT (J)
-              ADD 1 TO K
-              ADD 1 TO J
-              IF J GREATER 20
-                 DISPLAY OUT-LINE
-                 MOVE BLANK-LINE TO OUT-LINE
-                 MOVE 1 TO J.
-           IF I GREATER N-2 AND J NOT EQUAL 1 DISPLAY OUT-LINE.
-           ADD 2 TO I.
