@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  PRMDAT    - ONE RECORD OF THE PRIMEDAT DISK-BACKED SIEVE     *
+      *              FILE.  KEYED BY THE CANDIDATE VALUE ITSELF, THE  *
+      *              SAME WAY ISPRIME USED TO BE SUBSCRIPTED BY IT.   *
+      *              RECORD KEY ZERO IS RESERVED AS THE CONTROL       *
+      *              RECORD, CARRYING THE HIGH-WATER-MARK N THAT HAS  *
+      *              BEEN FULLY SIEVED SO FAR.                        *
+      *****************************************************************
+       05  PDR-KEY                     PIC 9(08).
+       05  PDR-FLAG                    PIC X(01).
+           88  PDR-IS-PRIME                VALUE 'Y'.
+           88  PDR-NOT-PRIME               VALUE 'N'.
+       05  PDR-HIGH-N                  PIC 9(08).
+       05  FILLER                      PIC X(12).
