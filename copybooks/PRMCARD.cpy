@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  PRMCARD   - BATCH PARAMETER CARD (PARMIN) FOR AN UNATTENDED  *
+      *              PRIMES RUN.  ONE CARD, COLUMNS ARE POSITIONAL.   *
+      *              N MUST BE RIGHT-JUSTIFIED, ZERO-FILLED, JUST     *
+      *              LIKE THE INTERACTIVE PROMPT REQUIRES.            *
+      *              PARM-MODE IS OPTIONAL -- SPACE OR "L" MEANS THE  *
+      *              ORIGINAL FULL LISTING, "F" MEANS N IS A SINGLE   *
+      *              NUMBER TO BE FACTORED INSTEAD.                   *
+      *****************************************************************
+       05  PARM-N                      PIC X(08).
+       05  PARM-MODE                   PIC X(01).
+       05  FILLER                      PIC X(71).
