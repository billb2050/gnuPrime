@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  CHKPTREC  - THE ONE-RECORD PRIMECKPT RESTART FILE.  HOLDS    *
+      *              ENOUGH OF THE SIEVE'S PROGRESS (N BEING SIEVED,  *
+      *              NEXT CANDIDATE I, AND SQRTN) TO RESUME AN        *
+      *              INTERRUPTED LARGE RUN WITHOUT REDOING THE WHOLE  *
+      *              OUTER SIEVE LOOP.  CKPT-N OF ZERO MEANS THERE IS *
+      *              NO SIEVE CURRENTLY IN PROGRESS.  CKPT-PHASE      *
+      *              TELLS WHICH LOOP CKPT-I IS THE NEXT CANDIDATE    *
+      *              FOR -- "I" THE INITIAL FLAG-SETTING PASS OVER    *
+      *              3 THRU N (3100-INIT-FLAGS), OR "S" THE OUTER     *
+      *              CROSS-OUT SIEVE LOOP (3200-SIEVE) -- SINCE BOTH  *
+      *              ARE LONG ENOUGH ON A LARGE N TO NEED THEIR OWN   *
+      *              RESTART POINT.                                   *
+      *****************************************************************
+       05  CKPT-N                      PIC 9(08).
+       05  CKPT-I                      PIC 9(08).
+       05  CKPT-SQRTN                  PIC 9(08).
+       05  CKPT-PHASE                  PIC X(01).
+       05  FILLER                      PIC X(23).
