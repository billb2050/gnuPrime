@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  TRANREC   - ONE LINE OF THE TRANIN BATCH TRANSACTION FILE.   *
+      *              ONE REQUESTED N PER LINE, SAME POSITIONAL LAYOUT *
+      *              AS PRMCARD SO A SITE CAN BUILD TRANIN CARDS THE  *
+      *              SAME WAY IT ALREADY BUILDS A PARMIN CARD.  N     *
+      *              MUST BE RIGHT-JUSTIFIED, ZERO-FILLED.  TRAN-MODE *
+      *              IS OPTIONAL -- SPACE OR "L" MEANS THE FULL       *
+      *              LISTING, "F" MEANS THE N ON THIS LINE IS A       *
+      *              SINGLE NUMBER TO BE FACTORED INSTEAD.            *
+      *****************************************************************
+       05  TRAN-N                      PIC X(08).
+       05  TRAN-MODE                   PIC X(01).
+       05  FILLER                      PIC X(71).
