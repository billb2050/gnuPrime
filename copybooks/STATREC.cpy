@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  STATREC   - ONE LINE OF THE PRIMESTAT SUMMARY STATISTICS     *
+      *              REPORT.  THE SAME LAYOUT IS REUSED FOR EVERY     *
+      *              LINE OF THE REPORT -- A LABEL AND ITS VALUE.     *
+      *****************************************************************
+       05  STAT-LABEL                  PIC X(30)   VALUE SPACES.
+       05  STAT-VALUE                  PIC Z(8)9.999.
+       05  FILLER                      PIC X(37)   VALUE SPACES.
