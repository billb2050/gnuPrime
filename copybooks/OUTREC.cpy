@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  OUTREC    - ONE LINE OF PRIME-LISTING / REPORT OUTPUT        *
+      *              WIDE ENOUGH FOR THE 160-BYTE, 20-WIDE PRIME       *
+      *              LISTING LINE (OUT-LINE IN WORKING-STORAGE) AND    *
+      *              THE LONGER FACTOR-MODE LINE (WS-FACT-LINE) A      *
+      *              FULLY-REPEATED-FACTOR N CAN PRODUCE, SO EITHER    *
+      *              CAN BE MOVED ACROSS WITHOUT TRUNCATION.           *
+      *****************************************************************
+       05  OUT-DATA                    PIC X(360).
