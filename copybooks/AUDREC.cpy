@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  AUDREC   - ONE LINE OF THE PRIMELOG RUN-HISTORY AUDIT TRAIL  *
+      *  AUD-USER-ID IS THE OPERATING-SYSTEM USER ID THE RUN WAS      *
+      *  MADE UNDER, SO THE TRAIL SHOWS WHO RAN PRIMES, NOT JUST      *
+      *  WHEN AND WHAT.                                               *
+      *****************************************************************
+       05  AUD-TIMESTAMP                   PIC X(19).
+       05  FILLER                          PIC X(01) VALUE SPACE.
+       05  AUD-MODE                        PIC X(01).
+       05  FILLER                          PIC X(01) VALUE SPACE.
+       05  AUD-N                           PIC Z(7)9.
+       05  FILLER                          PIC X(01) VALUE SPACE.
+       05  AUD-PRIME-COUNT                 PIC Z(7)9.
+       05  FILLER                          PIC X(01) VALUE SPACE.
+       05  AUD-ELAPSED-SECONDS             PIC Z(5)9.99.
+       05  FILLER                          PIC X(01) VALUE SPACE.
+       05  AUD-USER-ID                     PIC X(08).
+       05  FILLER                          PIC X(31) VALUE SPACES.
